@@ -1,70 +1,820 @@
-                            IDENTIFICATION DIVISION.
-                            PROGRAM-ID. MACTIME.
-                            DATA DIVISION.
-                            WORKING-STORAGE SECTION.
-                            01 ST.
-                                     05 HH PIC 99.
-                                     05 MM PIC 99.
-                                     05 SS PIC 99.
-                            01 PS PIC 9 VALUE 2.
-                            01 NG PIC 9 VALUE 2.
-                            01 XCH PIC 99 VALUE 01.
-                            PROCEDURE DIVISION.
-                            0001.
-                                     DISPLAY "ENTER INDIA STANDARD TIME (HHMMSS /235959)".
-                                     ACCEPT ST.
-                                     IF ST = SPACE ACCEPT ST FROM TIME
-                                     DISPLAY "YOUR SYSTEM TIME IS :- " HH ":" MM ":" SS
-                                     ELSE DISPLAY "TIME ENTERED BY YOU :- " HH ":" MM ":" SS.
-                                     DISPLAY "XCHOOSE THE COUNTRY YOU WANT TO XCHECK THE TIME NOW".
-                                     DISPLAY "1.ARABIA            2.AUSTRALIA          3.ALGERIA     4.ALASKA".
-                                     DISPLAY "5.BAHRAIN         6.BRASIL                 7.BELGIUM     8.XCHINA".
-                                     DISPLAY "9.CANADA          10.CNTAMERIC      11.EGYPT        12.GREESE".
-                                     DISPLAY "13.GERMANY    14.HONG KONG      15.IRAQ          16.JAPAN".
-                                     DISPLAY "17.KENYA           18.LONDON             19.MEXICO    20.NEZEALND".
-                                     DISPLAY "21.PAKISTN        22.RUSSIA                23.SPAIN        24.SOUTHAFRICA".
-                                     DISPLAY "25.SRILANK       26.SYDNEY               27.SINGAPRE 28.ZIMBABWE".
-                                     DISPLAY " ".
-                                     PERFORM 0003 5 TIMES.
-                                     DISPLAY "ENTER YOUR XCHOICE(2 DIGIT INTEGER)".
-                                     ACCEPT XCH.
-                                     IF XCH = 1 PERFORM 0002 4 TIMES DISPLAY "NOW ARABIAN TIME IS"
-                                     ELSE IF XCH = 2 PERFORM 0002 10 TIMES DISPLAY "AUSTRALIA TIME"
-                                     ELSE IF XCH = 3 DISPLAY "ALGERIAN TIME IS"
-                                     ELSE IF XCH = 4 PERFORM 0003 9 TIMES DISPLAY "ALASKA TIME IS"
-                                     ELSE IF XCH = 5 PERFORM 0002 3 TIMES DISPLAY "BAHRAIN TIME IS"
-                                     ELSE IF XCH = 6 PERFORM 0003 3 TIMES DISPLAY "BRASIL TIME IS"
-                                     ELSE IF XCH = 7 DISPLAY "BELGIUM TIME IS"
-                                     ELSE IF XCH = 8 PERFORM 0002 8 TIMES DISPLAY "XCHINA TIME IS"
-                                     ELSE IF XCH = 9 PERFORM 0003 8 TIMES DISPLAY "CANADA TIME IS"
-                                     ELSE IF XCH = 10 PERFORM 0003 6 TIMES DISPLAY "CENTRL AMERIC"
-                                     ELSE IF XCH = 11 PERFORM 0002 2 TIMES DISPLAY "EGYPT TIME IS"
-                                     ELSE IF XCH = 12 PERFORM 0002 2 TIMES DISPLAY "GREESE TIME"
-                                     ELSE IF XCH = 13 PERFORM 0002 1 TIMES DISPLAY "GERMANY TIME"
-                                     ELSE IF XCH = 14 PERFORM 0002 8 TIMES DISPLAY "HONKKONG TIME"
-                                     ELSE IF XCH = 15 PERFORM 0002 3 TIMES DISPLAY "IRAQ TIME IS"
-                                     ELSE IF XCH = 16 PERFORM 0002 9 TIMES DISPLAY "JAPAN TIME IS"
-                                     ELSE IF XCH = 17 PERFORM 0002 3 TIMES DISPLAY "KENYA TIME IS"
-                                     ELSE IF XCH = 18 DISPLAY "LONDON TIME IS"
-                                     ELSE IF XCH = 19 PERFORM 0003 6 TIMES DISPLAY "MEXICO TIME IS"
-                                     ELSE IF XCH = 20 PERFORM 0002 2 TIMES DISPLAY "NEW ZEALAND:"
-                                     ELSE IF XCH = 21 PERFORM 0002 5 TIMES DISPLAY "PAKISTAN TIME"
-                                     ELSE IF XCH = 22 PERFORM 0002 13 TIMES DISPLAY "RUSSIA TIME IS"
-                                     ELSE IF XCH = 23 PERFORM 0002 1 TIMES DISPLAY "SPAIN TIME IS"
-                                     ELSE IF XCH = 24 PERFORM 0002 1 TIMES DISPLAY "SOUTH AFRICA: "
-                                     ELSE IF XCH = 25 PERFORM 0002 5 TIMES DISPLAY "SRILANKA TIME"
-                                     ELSE IF XCH = 26 PERFORM 0002 10 TIMES DISPLAY "SYDNEY TIME IS"
-                                     ELSE IF XCH = 27 PERFORM 0002 8 TIMES DISPLAY "SINGAPORE TIME"
-                                     ELSE IF XCH = 28 PERFORM 0002 2 TIMES DISPLAY "ZIMBABWE TIME"
-                                     ELSE DISPLAY "INVALID KEY ENTERED" GO 0001.
-                                     DISPLAY " ".
-                                     IF PS = 1 DISPLAY "TOMORROW :-"
-                                     ELSE IF NG = 1 DISPLAY "YESTERDAY :-".
-                                     DISPLAY HH ":" MM ":" SS.
-                                     STOP RUN.
-                              0002.
-                                     ADD 1 TO HH.
-                                     IF HH = 24 COMPUTE HH = 00 MOVE 1 TO PS.
-                              0003.
-                                     SUBTRACT 1 FROM HH.
-                                     IF HH = 00 COMPUTE HH = 24 MOVE 1 TO NG.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MACTIME.
+000030 AUTHOR.        R SUBRAMANIAM.
+000040 INSTALLATION.  GLOBAL OPERATIONS - TIME ZONE DESK.
+000050 DATE-WRITTEN.  12/03/2019.
+000060 DATE-COMPILED. 12/03/2019.
+000070******************************************************
+000080*  MACTIME CONVERTS INDIA STANDARD TIME (IST) INTO    *
+000090*  THE LOCAL TIME OF ANY OF THE COUNTRIES ON THE      *
+000100*  OPERATIONS DESK MENU, FOR USE BY THE NIGHT SHIFT    *
+000110*  WHEN SCHEDULING CALLS WITH BRANCH OFFICES.           *
+000120******************************************************
+000130*  MODIFICATION HISTORY                                 *
+000140*  ------------------------------------------------------
+000150*  08/08/2026  RKS  ADDED BATCH/FILE-DRIVEN MODE SO A
+000160*                   WHOLE DAY'S LIST OF BRANCH OFFICES
+000170*                   CAN BE CONVERTED IN ONE RUN.
+000180*  08/08/2026  RKS  MOVED THE COUNTRY OFFSET TABLE OUT OF
+000190*                   PROGRAM LOGIC AND INTO A MASTER FILE,
+000200*                   LOADED ONCE AT START-UP.  DAYLIGHT
+000210*                   SAVING, HALF/45-MINUTE OFFSET ZONES,
+000220*                   A ROLLING CALENDAR DATE, A WORLD-BOARD
+000230*                   DISPLAY AND A REVERSE LOOKUP WERE ALL
+000240*                   BUILT ON TOP OF THAT TABLE.  MACTIME
+000250*                   NOW RUNS AS A LOOPING SESSION UNTIL
+000260*                   THE OPERATOR ASKS TO QUIT.
+000270******************************************************
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT TRANFIL ASSIGN TO "MACTRANS"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330     SELECT RPTFILE ASSIGN TO "MACRPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000350     SELECT AUDTFIL ASSIGN TO "MACAUDIT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS MT-AUDIT-STATUS.
+000380     SELECT CTRYFIL ASSIGN TO "CTRYMST"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  TRANFIL
+000430     RECORDING MODE IS F.
+000440 01  TR-RECORD.
+000450     05  TR-ST.
+000460         10  TR-HH          PIC 99.
+000470         10  TR-MM          PIC 99.
+000480         10  TR-SS          PIC 99.
+000490     05  TR-XCH             PIC 99.
+000500 FD  RPTFILE
+000510     RECORDING MODE IS F.
+000520 01  RPT-RECORD             PIC X(80).
+000530 FD  AUDTFIL
+000540     RECORDING MODE IS F.
+000550 01  AU-RECORD              PIC X(80).
+000560 FD  CTRYFIL
+000570     RECORDING MODE IS F.
+000580 01  CM-RECORD.
+000590     05  CM-XCH             PIC 99.
+000600     05  CM-NAME            PIC X(20).
+000610     05  CM-DIR             PIC X(01).
+000620     05  CM-OFF-HRS         PIC 9(02).
+000630     05  CM-OFF-MIN         PIC 9(02).
+000640     05  CM-DST-FLAG        PIC X(01).
+000650     05  CM-DST-HEMI        PIC X(01).
+000660     05  CM-DST-HRS         PIC 9(01).
+000670 WORKING-STORAGE SECTION.
+000680 01  ST.
+000690     05  HH                 PIC 99.
+000700     05  MM                 PIC 99.
+000710     05  SS                 PIC 99.
+000720 01  PS                     PIC 9 VALUE 0.
+000730 01  NG                     PIC 9 VALUE 0.
+000740 01  XCH                    PIC 99 VALUE 01.
+000741*
+000742*    NET DAY SHIFT ACROSS ALL THE HOUR ADJUSTMENTS MADE BY
+000743*    A SINGLE CONVERSION (BASE OFFSET AND DAYLIGHT SAVING
+000744*    TOGETHER), SO A COUNTRY WHOSE OFFSET CROSSES MIDNIGHT
+000745*    ONE WAY AND WHOSE DST ADJUSTMENT CROSSES IT BACK THE
+000746*    OTHER WAY NETS OUT TO SAME DAY INSTEAD OF SETTING BOTH
+000747*    PS AND NG.  PS/NG ARE SET FROM ITS SIGN ONCE ALL HOUR
+000748*    ADJUSTMENTS FOR THE CONVERSION ARE COMPLETE.
+000749*
+000750 01  MT-DAY-DELTA           PIC S9(02) COMP VALUE 0.
+000751*
+000760*    MT- FIELDS SUPPORT THE BATCH/REPORT PROCESSING
+000770*    ADDED FOR THE BRANCH-OFFICE TIME DESK.
+000780*
+000790 01  MT-SWITCHES.
+000800     05  MT-RUN-MODE        PIC 9(01) VALUE 1.
+000810         88  MT-MODE-INTERACTIVE   VALUE 1.
+000820         88  MT-MODE-BATCH         VALUE 2.
+000830         88  MT-MODE-WORLD         VALUE 3.
+000840         88  MT-MODE-REVERSE       VALUE 4.
+000850         88  MT-MODE-QUIT          VALUE 9.
+000860     05  MT-TRANS-EOF       PIC X(01) VALUE 'N'.
+000870         88  MT-TRANS-AT-EOF       VALUE 'Y'.
+000880     05  MT-CTRY-EOF        PIC X(01) VALUE 'N'.
+000890         88  MT-CTRY-AT-EOF        VALUE 'Y'.
+000900     05  MT-XCH-VALID       PIC X(01) VALUE 'Y'.
+000910         88  MT-XCH-IS-VALID       VALUE 'Y'.
+000920     05  MT-INPUT-VALID     PIC X(01) VALUE 'Y'.
+000930         88  MT-INPUT-IS-VALID     VALUE 'Y'.
+000940     05  MT-LEAP-SW         PIC X(01) VALUE 'N'.
+000950         88  MT-IS-LEAP-YEAR       VALUE 'Y'.
+000960 01  MT-ERROR-MSG           PIC X(40) VALUE SPACES.
+000970 01  MT-COUNTRY-NAME        PIC X(20) VALUE SPACES.
+000980 01  MT-DAY-SHIFT-TEXT      PIC X(09) VALUE SPACES.
+000990 01  MT-LINE-COUNT          PIC 9(04) COMP VALUE 0.
+001000 01  MT-RPT-LINE            PIC X(80) VALUE SPACES.
+001010 01  MT-RPT-DETAIL.
+001020     05  MT-RD-ST.
+001030         10  MT-RD-HH       PIC 99.
+001040         10  FILLER         PIC X VALUE ':'.
+001050         10  MT-RD-MM       PIC 99.
+001060         10  FILLER         PIC X VALUE ':'.
+001070         10  MT-RD-SS       PIC 99.
+001080     05  FILLER             PIC X(03) VALUE SPACES.
+001090     05  MT-RD-XCH          PIC 99.
+001100     05  FILLER             PIC X(03) VALUE SPACES.
+001110     05  MT-RD-RESULT.
+001120         10  MT-RD-RHH      PIC 99.
+001130         10  FILLER         PIC X VALUE ':'.
+001140         10  MT-RD-RMM      PIC 99.
+001150         10  FILLER         PIC X VALUE ':'.
+001160         10  MT-RD-RSS      PIC 99.
+001170     05  FILLER             PIC X(03) VALUE SPACES.
+001180     05  MT-RD-SHIFT        PIC X(09).
+001190     05  FILLER             PIC X(03) VALUE SPACES.
+001200     05  MT-RD-DATE.
+001210         10  MT-RD-DYYYY    PIC 9(04).
+001220         10  FILLER         PIC X VALUE '-'.
+001230         10  MT-RD-DMM      PIC 99.
+001240         10  FILLER         PIC X VALUE '-'.
+001250         10  MT-RD-DDD      PIC 99.
+001260*
+001270*
+001280*    EFFECTIVE DATE FOR THE RUN.  ENTERED ONCE AT
+001290*    START-UP, DEFAULTING TO TODAY.  USED TO DECIDE
+001300*    WHICH COUNTRIES ARE CURRENTLY ON DAYLIGHT SAVING,
+001310*    AND AS DAY ZERO FOR THE ROLLING CALENDAR DATE BELOW.
+001320*
+001330 01  MT-EFF-INPUT               PIC X(08) VALUE SPACES.
+001340 01  MT-EFF-DATE.
+001350     05  MT-EFF-YYYY            PIC 9(04).
+001360     05  MT-EFF-MM              PIC 9(02).
+001370     05  MT-EFF-DD              PIC 9(02).
+001380*
+001390*    CALENDAR DATE CARRIED FORWARD OR BACK ACROSS MIDNIGHT
+001400*    AS CONVERSIONS ROLL THE CLOCK ONTO THE NEXT OR
+001410*    PREVIOUS DAY.
+001420*
+001430 01  MT-CURR-DATE.
+001440     05  MT-CURR-YYYY           PIC 9(04).
+001450     05  MT-CURR-MM             PIC 9(02).
+001460     05  MT-CURR-DD             PIC 9(02).
+001470 01  MT-WORK1                   PIC 9(04) COMP.
+001480 01  MT-WORK2                   PIC 9(04) COMP.
+001490 01  MT-DAYS-TABLE.
+001500     05  MT-DAYS-ENTRY          PIC 9(02) OCCURS 12 TIMES.
+001510*
+001520*    COUNTRY MASTER TABLE, LOADED FROM CTRYMST AT START-UP.
+001530*    HOLDS THE OFFSET FROM IST, ANY DAYLIGHT SAVING RULE,
+001540*    AND IS SEARCHED BY XCH RATHER THAN CODING ONE COUNTRY
+001550*    PER IF/ELSE LINE.
+001560*
+001570 01  MT-CTRY-COUNT              PIC 9(02) COMP VALUE 0.
+001580 01  MT-CTRY-TABLE.
+001590     05  MT-CTRY-ENTRY OCCURS 31 TIMES INDEXED BY MT-CTRY-IDX.
+001600         10  MT-CTY-XCH         PIC 99.
+001610         10  MT-CTY-NM          PIC X(20).
+001620         10  MT-CTY-DIR         PIC X(01).
+001630             88  MT-CTY-AHEAD       VALUE '+'.
+001640             88  MT-CTY-BEHIND      VALUE '-'.
+001650         10  MT-CTY-OFF-HRS     PIC 9(02).
+001660         10  MT-CTY-OFF-MIN     PIC 9(02).
+001670         10  MT-CTY-DST-FLAG    PIC X(01).
+001680             88  MT-CTY-HAS-DST     VALUE 'Y'.
+001690         10  MT-CTY-DST-HEMI    PIC X(01).
+001700             88  MT-CTY-HEMI-NORTH  VALUE 'N'.
+001710             88  MT-CTY-HEMI-SOUTH  VALUE 'S'.
+001720         10  MT-CTY-DST-HRS     PIC 9(01).
+001730*
+001740*    WORK FIELDS FOR THE WORLD-CLOCK BOARD - ONE ST ENTRY
+001750*    CONVERTED AGAINST EVERY COUNTRY IN THE TABLE.
+001760*
+001770 01  MT-WB-IDX                  PIC 9(02) COMP VALUE 0.
+001780 01  MT-SAVE-ST.
+001790     05  MT-SAVE-HH             PIC 99.
+001800     05  MT-SAVE-MM             PIC 99.
+001810     05  MT-SAVE-SS             PIC 99.
+001820*
+001830*    FIELDS SUPPORTING THE CONVERSION AUDIT TRAIL.  ONE
+001840*    LINE IS APPENDED TO MACAUDIT FOR EVERY CONVERSION
+001850*    ACTUALLY PERFORMED, FOR END-OF-DAY RECONCILIATION.
+001860*
+001870 01  MT-ORIG-ST                 PIC 9(06).
+001871 01  MT-ORIG-ST-X REDEFINES MT-ORIG-ST.
+001872     05  MT-ORIG-HH             PIC 99.
+001873     05  MT-ORIG-MM             PIC 99.
+001874     05  MT-ORIG-SS             PIC 99.
+001880 01  MT-RUN-DATE                PIC 9(08).
+001890 01  MT-RUN-TIME                 PIC 9(08).
+001900 01  MT-AUDIT-STATUS            PIC X(02) VALUE SPACES.
+001910 01  MT-AUDIT-DETAIL.
+001920     05  MT-AU-ST               PIC 9(06).
+001930     05  FILLER                 PIC X VALUE SPACE.
+001940     05  MT-AU-XCH              PIC 99.
+001950     05  FILLER                 PIC X VALUE SPACE.
+001960     05  MT-AU-COUNTRY          PIC X(20).
+001970     05  FILLER                 PIC X VALUE SPACE.
+001980     05  MT-AU-RESULT           PIC 9(06).
+001990     05  FILLER                 PIC X VALUE SPACE.
+002000     05  MT-AU-SHIFT            PIC X(09).
+002010     05  FILLER                 PIC X VALUE SPACE.
+002020     05  MT-AU-CAL-DATE         PIC 9(08).
+002030     05  FILLER                 PIC X VALUE SPACE.
+002040     05  MT-AU-RUN-DATE         PIC 9(08).
+002050     05  FILLER                 PIC X VALUE SPACE.
+002060     05  MT-AU-RUN-TIME         PIC 9(08).
+002070 PROCEDURE DIVISION.
+002080*----------------------------------------------------*
+002090*  0000-MAINLINE - LOADS START-UP TABLES, THEN RUNS   *
+002100*  THE SESSION MENU UNTIL THE OPERATOR ASKS TO QUIT.  *
+002110*----------------------------------------------------*
+002120 0000-MAINLINE.
+002130     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002140     PERFORM 0100-SESSION-LOOP THRU 0100-EXIT
+002150         UNTIL MT-MODE-QUIT.
+002160     DISPLAY "MACTIME SESSION ENDED.".
+002165     CLOSE AUDTFIL.
+002170     STOP RUN.
+002180*----------------------------------------------------*
+002190*  0100-SESSION-LOOP - SHOWS THE MODE MENU AND        *
+002200*  DISPATCHES TO THE DRIVER FOR WHICHEVER MODE THE    *
+002210*  OPERATOR PICKED.  REPEATED UNTIL MODE 9 (QUIT).    *
+002220*----------------------------------------------------*
+002230 0100-SESSION-LOOP.
+002240     DISPLAY " ".
+002250     DISPLAY "MACTIME - IST TIME ZONE CONVERTER".
+002260     DISPLAY "1. INTERACTIVE - ONE LOOKUP AT A TIME".
+002270     DISPLAY "2. BATCH       - CONVERT A FILE OF ST/XCH PAIRS".
+002280     DISPLAY "3. WORLD BOARD - SHOW ALL COUNTRIES AT ONCE".
+002290     DISPLAY "4. REVERSE     - GET IST FROM A LOCAL TIME".
+002300     DISPLAY "9. QUIT".
+002310     DISPLAY "ENTER MODE".
+002320     ACCEPT MT-RUN-MODE.
+002330     EVALUATE TRUE
+002340         WHEN MT-MODE-BATCH
+002350             PERFORM 3000-BATCH-DRIVER THRU 3000-EXIT
+002360         WHEN MT-MODE-WORLD
+002370             PERFORM 4000-WORLD-BOARD-DRIVER THRU 4000-EXIT
+002380         WHEN MT-MODE-REVERSE
+002390             PERFORM 5000-REVERSE-DRIVER THRU 5000-EXIT
+002400         WHEN MT-MODE-QUIT
+002410             CONTINUE
+002420         WHEN OTHER
+002430             PERFORM 2000-INTERACTIVE-DRIVER THRU 2000-EXIT
+002440     END-EVALUATE.
+002450 0100-EXIT.
+002460     EXIT.
+002470*----------------------------------------------------*
+002480*  1000-INITIALIZE - ASKS FOR THE EFFECTIVE DATE USED *
+002490*  TO APPLY DAYLIGHT SAVING, SEEDS THE ROLLING        *
+002500*  CALENDAR DATE FROM IT, AND LOADS THE COUNTRY       *
+002510*  MASTER TABLE.  RUNS ONCE PER PROGRAM EXECUTION.    *
+002520*----------------------------------------------------*
+002530 1000-INITIALIZE.
+002540     DISPLAY "ENTER EFFECTIVE DATE (YYYYMMDD) OR BLANK FOR TODAY".
+002550     ACCEPT MT-EFF-INPUT.
+002560     IF MT-EFF-INPUT = SPACES
+002570         ACCEPT MT-EFF-DATE FROM DATE YYYYMMDD
+002580     ELSE
+002590         MOVE MT-EFF-INPUT TO MT-EFF-DATE
+002600     END-IF.
+002610     MOVE MT-EFF-DATE TO MT-CURR-DATE.
+002620     PERFORM 1020-INIT-DAYS-TABLE THRU 1020-EXIT.
+002630     PERFORM 1010-LOAD-COUNTRY-TABLE THRU 1010-EXIT.
+002635     PERFORM 1030-OPEN-AUDIT-LOG THRU 1030-EXIT.
+002640 1000-EXIT.
+002650     EXIT.
+002660 1010-LOAD-COUNTRY-TABLE.
+002670     OPEN INPUT CTRYFIL.
+002680     PERFORM 1011-READ-COUNTRY THRU 1011-EXIT
+002690         UNTIL MT-CTRY-AT-EOF.
+002700     CLOSE CTRYFIL.
+002710 1010-EXIT.
+002720     EXIT.
+002730 1011-READ-COUNTRY.
+002740     READ CTRYFIL INTO CM-RECORD
+002750         AT END
+002760             MOVE 'Y' TO MT-CTRY-EOF
+002770         NOT AT END
+002780             ADD 1 TO MT-CTRY-COUNT
+002790             MOVE CM-XCH        TO MT-CTY-XCH(MT-CTRY-COUNT)
+002800             MOVE CM-NAME       TO MT-CTY-NM(MT-CTRY-COUNT)
+002810             MOVE CM-DIR        TO MT-CTY-DIR(MT-CTRY-COUNT)
+002820             MOVE CM-OFF-HRS    TO MT-CTY-OFF-HRS(MT-CTRY-COUNT)
+002830             MOVE CM-OFF-MIN    TO MT-CTY-OFF-MIN(MT-CTRY-COUNT)
+002840             MOVE CM-DST-FLAG   TO MT-CTY-DST-FLAG(MT-CTRY-COUNT)
+002850             MOVE CM-DST-HEMI   TO MT-CTY-DST-HEMI(MT-CTRY-COUNT)
+002860             MOVE CM-DST-HRS    TO MT-CTY-DST-HRS(MT-CTRY-COUNT)
+002870     END-READ.
+002880 1011-EXIT.
+002890     EXIT.
+002900 1020-INIT-DAYS-TABLE.
+002910     MOVE 31 TO MT-DAYS-ENTRY(1).
+002920     MOVE 28 TO MT-DAYS-ENTRY(2).
+002930     MOVE 31 TO MT-DAYS-ENTRY(3).
+002940     MOVE 30 TO MT-DAYS-ENTRY(4).
+002950     MOVE 31 TO MT-DAYS-ENTRY(5).
+002960     MOVE 30 TO MT-DAYS-ENTRY(6).
+002970     MOVE 31 TO MT-DAYS-ENTRY(7).
+002980     MOVE 31 TO MT-DAYS-ENTRY(8).
+002990     MOVE 30 TO MT-DAYS-ENTRY(9).
+003000     MOVE 31 TO MT-DAYS-ENTRY(10).
+003010     MOVE 30 TO MT-DAYS-ENTRY(11).
+003020     MOVE 31 TO MT-DAYS-ENTRY(12).
+003030 1020-EXIT.
+003040     EXIT.
+003041*    1030-OPEN-AUDIT-LOG - OPENS MACAUDIT ONCE FOR THE
+003042*    LIFE OF THE RUN INSTEAD OF PER CONVERSION, SO A
+003043*    WORLD-BOARD PASS OVER EVERY COUNTRY IN CTRYMST DOES
+003044*    NOT OPEN/CLOSE THE FILE ONCE PER COUNTRY.  THE FILE
+003045*    IS CLOSED BY 0000-MAINLINE WHEN THE SESSION ENDS.
+003046 1030-OPEN-AUDIT-LOG.
+003047     OPEN EXTEND AUDTFIL.
+003048     IF MT-AUDIT-STATUS = "35"
+003049         OPEN OUTPUT AUDTFIL
+003050         CLOSE AUDTFIL
+003051         OPEN EXTEND AUDTFIL
+003052     END-IF.
+003053 1030-EXIT.
+003054     EXIT.
+003055*----------------------------------------------------*
+003060*  2000-INTERACTIVE-DRIVER - ORIGINAL KEYBOARD-DRIVEN *
+003070*  SINGLE LOOKUP, KEPT FOR THE OPERATOR'S OWN DESK.   *
+003080*----------------------------------------------------*
+003090 2000-INTERACTIVE-DRIVER.
+003100     DISPLAY "ENTER INDIA STANDARD TIME (HHMMSS /235959)".
+003110     ACCEPT ST.
+003120     IF ST = SPACE
+003130         ACCEPT ST FROM TIME
+003140         DISPLAY "YOUR SYSTEM TIME IS :- " HH ":" MM ":" SS
+003150     ELSE
+003160         DISPLAY "TIME ENTERED BY YOU :- " HH ":" MM ":" SS
+003170     END-IF.
+003180     DISPLAY "XCHOOSE THE COUNTRY TO XCHECK THE TIME NOW".
+003190     PERFORM 2010-SHOW-COUNTRY-MENU THRU 2010-EXIT.
+003200     DISPLAY "ENTER YOUR XCHOICE(2 DIGIT INTEGER)".
+003210     ACCEPT XCH.
+003220     PERFORM 0010-VALIDATE-INPUT THRU 0010-EXIT.
+003230     IF NOT MT-INPUT-IS-VALID
+003240         DISPLAY MT-ERROR-MSG
+003250         GO TO 2000-INTERACTIVE-DRIVER
+003260     END-IF.
+003270     PERFORM 0001-CONVERT THRU 0001-EXIT.
+003275*    SAME DEFENSE-IN-DEPTH AS 3300-WRITE-REPORT-LINE - XCH
+003276*    IS ALREADY RANGE-CHECKED BY 0010-VALIDATE-INPUT, BUT
+003277*    THIS STILL CATCHES 0030-FIND-COUNTRY COMING UP EMPTY
+003278*    IF CTRYMST'S CODES EVER STOP BEING CONTIGUOUS.
+003280     IF NOT MT-XCH-IS-VALID
+003290         GO TO 2000-INTERACTIVE-DRIVER
+003300     END-IF.
+003310     DISPLAY " ".
+003320     EVALUATE TRUE
+003330         WHEN PS = 1
+003340             DISPLAY "TOMORROW :-"
+003350         WHEN NG = 1
+003360             DISPLAY "YESTERDAY :-"
+003370     END-EVALUATE.
+003380     DISPLAY HH ":" MM ":" SS " LOCAL DATE "
+003390         MT-CURR-YYYY "-" MT-CURR-MM "-" MT-CURR-DD.
+003400 2000-EXIT.
+003410     EXIT.
+003420*----------------------------------------------------*
+003430*  2010-SHOW-COUNTRY-MENU - LISTS EVERY COUNTRY IN    *
+003440*  THE MASTER TABLE, SO A NEW ENTRY IN CTRYMST SHOWS  *
+003450*  UP ON THE MENU WITHOUT ANY PROGRAM CHANGE.         *
+003460*----------------------------------------------------*
+003470 2010-SHOW-COUNTRY-MENU.
+003480     PERFORM 2011-SHOW-COUNTRY-LINE THRU 2011-EXIT
+003490         VARYING MT-CTRY-IDX FROM 1 BY 1
+003500         UNTIL MT-CTRY-IDX > MT-CTRY-COUNT.
+003510 2010-EXIT.
+003520     EXIT.
+003530 2011-SHOW-COUNTRY-LINE.
+003540     DISPLAY MT-CTY-XCH(MT-CTRY-IDX) " " MT-CTY-NM(MT-CTRY-IDX).
+003550 2011-EXIT.
+003560     EXIT.
+003570*----------------------------------------------------*
+003580*  3000-BATCH-DRIVER - READS A TRANSACTION FILE OF    *
+003590*  (ST,XCH) PAIRS AND CONVERTS EACH ONE, WRITING A    *
+003600*  REPORT LINE PER RECORD INSTEAD OF JUST A DISPLAY.  *
+003610*----------------------------------------------------*
+003620 3000-BATCH-DRIVER.
+003630     OPEN INPUT TRANFIL.
+003640     OPEN OUTPUT RPTFILE.
+003650     PERFORM 3100-WRITE-REPORT-HEADER THRU 3100-EXIT.
+003660     PERFORM 3200-PROCESS-TRANSACTION THRU 3200-EXIT
+003670         UNTIL MT-TRANS-AT-EOF.
+003680     CLOSE TRANFIL.
+003690     CLOSE RPTFILE.
+003700     DISPLAY "BATCH RUN COMPLETE - SEE MACRPT FOR RESULTS".
+003710 3000-EXIT.
+003720     EXIT.
+003730 3100-WRITE-REPORT-HEADER.
+003740     MOVE "MACTIME BATCH CONVERSION REPORT" TO RPT-RECORD.
+003750     WRITE RPT-RECORD.
+003760     MOVE "IST-TIME  XCH  LOCAL-TIME  DAY-SHIFT   LOCAL-DATE"
+003765         TO RPT-RECORD.
+003770     WRITE RPT-RECORD.
+003780 3100-EXIT.
+003790     EXIT.
+003800 3200-PROCESS-TRANSACTION.
+003810     READ TRANFIL INTO TR-RECORD
+003820         AT END
+003830             MOVE 'Y' TO MT-TRANS-EOF
+003840         NOT AT END
+003850             MOVE TR-ST TO ST
+003860             MOVE TR-XCH TO XCH
+003870             PERFORM 0010-VALIDATE-INPUT THRU 0010-EXIT
+003880             IF MT-INPUT-IS-VALID
+003890                 PERFORM 0001-CONVERT THRU 0001-EXIT
+003900             END-IF
+003910             PERFORM 3300-WRITE-REPORT-LINE THRU 3300-EXIT
+003920     END-READ.
+003930 3200-EXIT.
+003940     EXIT.
+003941*    0010-VALIDATE-INPUT ONLY RANGE-CHECKS XCH AGAINST
+003942*    1..MT-CTRY-COUNT; IT DOES NOT ASSUME CTRYMST'S CODES
+003943*    ARE CONTIGUOUS.  THIS WHEN BRANCH IS DEFENSE-IN-DEPTH
+003944*    FOR 0030-FIND-COUNTRY FAILING TO MATCH AN IN-RANGE XCH
+003945*    IF A FUTURE EDIT TO CTRYMST EVER LEAVES A GAP OR
+003946*    DUPLICATE IN THE CODE COLUMN.
+003950 3300-WRITE-REPORT-LINE.
+003960     EVALUATE TRUE
+003970         WHEN NOT MT-INPUT-IS-VALID
+003980             STRING "ST=" TR-ST " XCH=" XCH " " MT-ERROR-MSG
+003990                 DELIMITED BY SIZE INTO RPT-RECORD
+004000             WRITE RPT-RECORD
+004010         WHEN NOT MT-XCH-IS-VALID
+004020             STRING "INVALID XCH " XCH " FOR ST " TR-ST
+004030                 DELIMITED BY SIZE INTO RPT-RECORD
+004040             WRITE RPT-RECORD
+004050         WHEN OTHER
+004065             MOVE MT-ORIG-HH TO MT-RD-HH
+004066             MOVE MT-ORIG-MM TO MT-RD-MM
+004067             MOVE MT-ORIG-SS TO MT-RD-SS
+004070             MOVE HH TO MT-RD-RHH
+004080             MOVE MM TO MT-RD-RMM
+004090             MOVE SS TO MT-RD-RSS
+004100             MOVE XCH TO MT-RD-XCH
+004110             MOVE MT-CURR-YYYY TO MT-RD-DYYYY
+004120             MOVE MT-CURR-MM TO MT-RD-DMM
+004130             MOVE MT-CURR-DD TO MT-RD-DDD
+004140             EVALUATE TRUE
+004150                 WHEN PS = 1
+004160                     MOVE "TOMORROW" TO MT-RD-SHIFT
+004170                 WHEN NG = 1
+004180                     MOVE "YESTERDAY" TO MT-RD-SHIFT
+004190                 WHEN OTHER
+004200                     MOVE "SAME DAY" TO MT-RD-SHIFT
+004210             END-EVALUATE
+004220             MOVE MT-RPT-DETAIL TO RPT-RECORD
+004230             WRITE RPT-RECORD
+004240     END-EVALUATE.
+004250 3300-EXIT.
+004260     EXIT.
+004270*----------------------------------------------------*
+004280*  4000-WORLD-BOARD-DRIVER - TAKES ONE IST ENTRY AND  *
+004290*  SHOWS THE LOCAL TIME FOR EVERY COUNTRY IN THE      *
+004300*  MASTER TABLE IN A SINGLE REPORT.                   *
+004310*----------------------------------------------------*
+004320 4000-WORLD-BOARD-DRIVER.
+004330     DISPLAY "ENTER INDIA STANDARD TIME (HHMMSS /235959)".
+004340     ACCEPT ST.
+004350     IF ST = SPACE
+004360         ACCEPT ST FROM TIME
+004370     END-IF.
+004380     PERFORM 0010-VALIDATE-INPUT THRU 0010-EXIT.
+004390     IF NOT MT-INPUT-IS-VALID
+004400         DISPLAY MT-ERROR-MSG
+004410     ELSE
+004420         MOVE ST TO MT-SAVE-ST
+004430         DISPLAY " "
+004440         DISPLAY "WORLD CLOCK BOARD FOR IST " HH ":" MM ":" SS
+004450         PERFORM 4100-WORLD-LINE THRU 4100-EXIT
+004460             VARYING MT-WB-IDX FROM 1 BY 1
+004470             UNTIL MT-WB-IDX > MT-CTRY-COUNT
+004480     END-IF.
+004490 4000-EXIT.
+004500     EXIT.
+004510 4100-WORLD-LINE.
+004520     MOVE MT-SAVE-ST TO ST.
+004530     MOVE MT-CTY-XCH(MT-WB-IDX) TO XCH.
+004540     PERFORM 0001-CONVERT THRU 0001-EXIT.
+004550     DISPLAY MT-COUNTRY-NAME " " HH ":" MM ":" SS.
+004560 4100-EXIT.
+004570     EXIT.
+004580*----------------------------------------------------*
+004590*  5000-REVERSE-DRIVER - GIVEN A COUNTRY AND ITS      *
+004600*  LOCAL TIME, WORKS BACKWARDS TO THE EQUIVALENT IST. *
+004610*----------------------------------------------------*
+004620 5000-REVERSE-DRIVER.
+004630     DISPLAY "XCHOOSE THE COUNTRY WHOSE LOCAL TIME YOU HAVE".
+004640     PERFORM 2010-SHOW-COUNTRY-MENU THRU 2010-EXIT.
+004650     DISPLAY "ENTER YOUR XCHOICE(2 DIGIT INTEGER)".
+004660     ACCEPT XCH.
+004670     DISPLAY "ENTER THE LOCAL TIME (HHMMSS)".
+004680     ACCEPT ST.
+004690     PERFORM 0010-VALIDATE-INPUT THRU 0010-EXIT.
+004700     IF NOT MT-INPUT-IS-VALID
+004710         DISPLAY MT-ERROR-MSG
+004720     ELSE
+004730         PERFORM 0006-REVERSE-CONVERT THRU 0006-EXIT
+004740         IF MT-XCH-IS-VALID
+004750             DISPLAY " "
+004760             DISPLAY "EQUIVALENT INDIA STANDARD TIME IS :- "
+004770                 HH ":" MM ":" SS " LOCAL DATE "
+004780                 MT-CURR-YYYY "-" MT-CURR-MM "-" MT-CURR-DD
+004790         END-IF
+004800     END-IF.
+004810 5000-EXIT.
+004820     EXIT.
+004830*----------------------------------------------------*
+004840*  0001-CONVERT - THE CORE CONVERSION LOGIC.  GIVEN   *
+004850*  ST AND XCH ALREADY SET, WORKS OUT THE LOCAL TIME   *
+004860*  FOR THE CHOSEN COUNTRY.  SHARED BY BOTH THE         *
+004870*  INTERACTIVE DRIVER AND THE BATCH DRIVER SO A        *
+004880*  WHOLE TRANSACTION FILE CAN BE RUN THROUGH IT.       *
+004890*----------------------------------------------------*
+004900 0001-CONVERT.
+004905     MOVE MT-EFF-DATE TO MT-CURR-DATE.
+004910     MOVE ST TO MT-ORIG-ST.
+004920     MOVE 0 TO PS.
+004930     MOVE 0 TO NG.
+004935     MOVE 0 TO MT-DAY-DELTA.
+004940     MOVE 'Y' TO MT-XCH-VALID.
+004950     PERFORM 0030-FIND-COUNTRY THRU 0030-EXIT.
+004960     IF MT-XCH-IS-VALID
+004970         MOVE MT-CTY-NM(MT-CTRY-IDX) TO MT-COUNTRY-NAME
+004980         IF MT-CTY-AHEAD(MT-CTRY-IDX)
+004990             PERFORM 0002 MT-CTY-OFF-HRS(MT-CTRY-IDX) TIMES
+005000             PERFORM 0004
+005010         ELSE
+005020             PERFORM 0003 MT-CTY-OFF-HRS(MT-CTRY-IDX) TIMES
+005030             PERFORM 0005
+005040         END-IF
+005050         PERFORM 0020-APPLY-DST THRU 0020-EXIT
+005055         PERFORM 0007-SET-DAY-SHIFT THRU 0007-EXIT
+005060         EVALUATE TRUE
+005070             WHEN PS = 1
+005080                 PERFORM 0040-ADVANCE-DATE THRU 0040-EXIT
+005090             WHEN NG = 1
+005100                 PERFORM 0050-RETREAT-DATE THRU 0050-EXIT
+005110         END-EVALUATE
+005120         PERFORM 0009-WRITE-AUDIT THRU 0009-EXIT
+005130     ELSE
+005140         DISPLAY "INVALID KEY ENTERED"
+005150     END-IF.
+005160 0001-EXIT.
+005170     EXIT.
+005180*----------------------------------------------------*
+005190*  0006-REVERSE-CONVERT - MIRROR IMAGE OF 0001-CONVERT*
+005200*  FOR THE REVERSE LOOKUP DRIVER.  ST/XCH COME IN AS  *
+005210*  A COUNTRY'S LOCAL TIME; THE OFFSET AND ANY         *
+005220*  DAYLIGHT SAVING ADJUSTMENT ARE BOTH UNDONE TO      *
+005230*  ARRIVE BACK AT INDIA STANDARD TIME.                *
+005240*----------------------------------------------------*
+005250 0006-REVERSE-CONVERT.
+005255     MOVE MT-EFF-DATE TO MT-CURR-DATE.
+005260     MOVE ST TO MT-ORIG-ST.
+005270     MOVE 0 TO PS.
+005280     MOVE 0 TO NG.
+005285     MOVE 0 TO MT-DAY-DELTA.
+005290     MOVE 'Y' TO MT-XCH-VALID.
+005300     PERFORM 0030-FIND-COUNTRY THRU 0030-EXIT.
+005310     IF MT-XCH-IS-VALID
+005320         MOVE MT-CTY-NM(MT-CTRY-IDX) TO MT-COUNTRY-NAME
+005330         PERFORM 0021-UNAPPLY-DST THRU 0021-EXIT
+005340         IF MT-CTY-AHEAD(MT-CTRY-IDX)
+005350             PERFORM 0003 MT-CTY-OFF-HRS(MT-CTRY-IDX) TIMES
+005360             PERFORM 0005
+005370         ELSE
+005380             PERFORM 0002 MT-CTY-OFF-HRS(MT-CTRY-IDX) TIMES
+005390             PERFORM 0004
+005400         END-IF
+005405         PERFORM 0007-SET-DAY-SHIFT THRU 0007-EXIT
+005410         EVALUATE TRUE
+005420             WHEN PS = 1
+005430                 PERFORM 0040-ADVANCE-DATE THRU 0040-EXIT
+005440             WHEN NG = 1
+005450                 PERFORM 0050-RETREAT-DATE THRU 0050-EXIT
+005460         END-EVALUATE
+005470         PERFORM 0009-WRITE-AUDIT THRU 0009-EXIT
+005480     ELSE
+005490         DISPLAY "INVALID KEY ENTERED"
+005500     END-IF.
+005510 0006-EXIT.
+005520     EXIT.
+005530*----------------------------------------------------*
+005540*  0010-VALIDATE-INPUT - RANGE-CHECKS ST AND XCH      *
+005550*  BEFORE 0001-CONVERT IS EVER PERFORMED, SO A BAD    *
+005560*  HH/MM/SS OR XCH IS REJECTED WITH A SPECIFIC        *
+005570*  MESSAGE INSTEAD OF FALLING THROUGH TO THE GENERIC  *
+005580*  "INVALID KEY ENTERED" LOOP.                        *
+005590*----------------------------------------------------*
+005600 0010-VALIDATE-INPUT.
+005610     MOVE 'Y' TO MT-INPUT-VALID.
+005620     MOVE SPACES TO MT-ERROR-MSG.
+005630     EVALUATE TRUE
+005640         WHEN HH > 23
+005650             MOVE 'N' TO MT-INPUT-VALID
+005660             MOVE "INVALID HH ENTERED - MUST BE 00 THRU 23"
+005670                 TO MT-ERROR-MSG
+005680         WHEN MM > 59
+005690             MOVE 'N' TO MT-INPUT-VALID
+005700             MOVE "INVALID MM ENTERED - MUST BE 00 THRU 59"
+005710                 TO MT-ERROR-MSG
+005720         WHEN SS > 59
+005730             MOVE 'N' TO MT-INPUT-VALID
+005740             MOVE "INVALID SS ENTERED - MUST BE 00 THRU 59"
+005750                 TO MT-ERROR-MSG
+005760         WHEN XCH < 1 OR XCH > MT-CTRY-COUNT
+005770             MOVE 'N' TO MT-INPUT-VALID
+005780             MOVE "INVALID XCH ENTERED - CHECK COUNTRY MENU"
+005790                 TO MT-ERROR-MSG
+005800     END-EVALUATE.
+005810 0010-EXIT.
+005820     EXIT.
+005830*----------------------------------------------------*
+005840*  0020/0021 - BOLTS DAYLIGHT SAVING ONTO THE TABLE-  *
+005850*  DRIVEN OFFSET ABOVE.  0020 APPLIES IT WHEN         *
+005860*  CONVERTING IST TO LOCAL; 0021 UNDOES IT WHEN        *
+005870*  CONVERTING A LOCAL TIME BACK TO IST.  "IN SEASON"   *
+005880*  IS JUDGED OFF THE MONTH OF THE EFFECTIVE DATE:      *
+005890*  APR-OCT FOR THE NORTHERN HEMISPHERE, OCT-MAR FOR    *
+005900*  THE SOUTHERN.                                       *
+005910*----------------------------------------------------*
+005920 0020-APPLY-DST.
+005930     IF MT-CTY-HAS-DST(MT-CTRY-IDX)
+005940         EVALUATE TRUE
+005950             WHEN MT-CTY-HEMI-NORTH(MT-CTRY-IDX)
+005960                 IF MT-EFF-MM >= 4 AND MT-EFF-MM <= 10
+005970                     PERFORM 0002
+005980                         MT-CTY-DST-HRS(MT-CTRY-IDX) TIMES
+005990                 END-IF
+006000             WHEN MT-CTY-HEMI-SOUTH(MT-CTRY-IDX)
+006010                 IF MT-EFF-MM <= 3 OR MT-EFF-MM >= 10
+006020                     PERFORM 0002
+006030                         MT-CTY-DST-HRS(MT-CTRY-IDX) TIMES
+006040                 END-IF
+006050         END-EVALUATE
+006060     END-IF.
+006070 0020-EXIT.
+006080     EXIT.
+006090 0021-UNAPPLY-DST.
+006100     IF MT-CTY-HAS-DST(MT-CTRY-IDX)
+006110         EVALUATE TRUE
+006120             WHEN MT-CTY-HEMI-NORTH(MT-CTRY-IDX)
+006130                 IF MT-EFF-MM >= 4 AND MT-EFF-MM <= 10
+006140                     PERFORM 0003
+006150                         MT-CTY-DST-HRS(MT-CTRY-IDX) TIMES
+006160                 END-IF
+006170             WHEN MT-CTY-HEMI-SOUTH(MT-CTRY-IDX)
+006180                 IF MT-EFF-MM <= 3 OR MT-EFF-MM >= 10
+006190                     PERFORM 0003
+006200                         MT-CTY-DST-HRS(MT-CTRY-IDX) TIMES
+006210                 END-IF
+006220         END-EVALUATE
+006230     END-IF.
+006240 0021-EXIT.
+006250     EXIT.
+006260*----------------------------------------------------*
+006270*  0030-FIND-COUNTRY - SEARCHES THE COUNTRY MASTER    *
+006280*  TABLE FOR THE ENTRY MATCHING XCH.  LEAVES           *
+006290*  MT-CTRY-IDX POINTING AT THE MATCH AND MT-XCH-VALID  *
+006300*  SET ACCORDINGLY.                                    *
+006310*----------------------------------------------------*
+006320 0030-FIND-COUNTRY.
+006330     SET MT-CTRY-IDX TO 1.
+006340     MOVE 'N' TO MT-XCH-VALID.
+006350     SEARCH MT-CTRY-ENTRY
+006360         AT END
+006370             MOVE 'N' TO MT-XCH-VALID
+006380         WHEN MT-CTY-XCH(MT-CTRY-IDX) = XCH
+006390             MOVE 'Y' TO MT-XCH-VALID
+006400     END-SEARCH.
+006410 0030-EXIT.
+006420     EXIT.
+006430 0002.
+006440     ADD 1 TO HH.
+006450     IF HH = 24
+006460         COMPUTE HH = 00
+006465         ADD 1 TO MT-DAY-DELTA
+006480     END-IF.
+006490 0003.
+006500     SUBTRACT 1 FROM HH.
+006510     IF HH = 00
+006520         COMPUTE HH = 24
+006525         SUBTRACT 1 FROM MT-DAY-DELTA
+006540     END-IF.
+006550 0004.
+006560     ADD MT-CTY-OFF-MIN(MT-CTRY-IDX) TO MM.
+006570     IF MM > 59
+006580         SUBTRACT 60 FROM MM
+006590         PERFORM 0002
+006600     END-IF.
+006610 0005.
+006620     IF MM < MT-CTY-OFF-MIN(MT-CTRY-IDX)
+006630         ADD 60 TO MM
+006640         PERFORM 0003
+006650     END-IF.
+006660     SUBTRACT MT-CTY-OFF-MIN(MT-CTRY-IDX) FROM MM.
+006661*----------------------------------------------------*
+006662*  0007-SET-DAY-SHIFT - DERIVES PS/NG FROM THE NET    *
+006663*  MT-DAY-DELTA ACCUMULATED BY 0002/0003 OVER THE     *
+006664*  WHOLE CONVERSION, ONCE, AFTER BOTH THE BASE OFFSET  *
+006665*  AND ANY DST ADJUSTMENT HAVE BEEN APPLIED, SO A      *
+006666*  MIDNIGHT CROSSING ONE WAY THAT IS CANCELLED BY A    *
+006667*  CROSSING THE OTHER WAY NETS TO NO DATE ROLL AT ALL. *
+006668*----------------------------------------------------*
+006669 0007-SET-DAY-SHIFT.
+006671     IF MT-DAY-DELTA > 0
+006672         MOVE 1 TO PS
+006673     END-IF.
+006674     IF MT-DAY-DELTA < 0
+006675         MOVE 1 TO NG
+006676     END-IF.
+006677 0007-EXIT.
+006678     EXIT.
+006679*----------------------------------------------------*
+006680*  0040/0050 - ROLL THE CALENDAR DATE FORWARD OR      *
+006690*  BACK ONE DAY WHEN A CONVERSION CROSSES MIDNIGHT,   *
+006700*  SO THE RUNNING DATE STAYS IN STEP WITH THE CLOCK.  *
+006710*----------------------------------------------------*
+006720 0040-ADVANCE-DATE.
+006730     PERFORM 0042-SET-LEAP-SWITCH THRU 0042-EXIT.
+006740     ADD 1 TO MT-CURR-DD.
+006750     IF MT-CURR-DD > MT-DAYS-ENTRY(MT-CURR-MM)
+006760         MOVE 1 TO MT-CURR-DD
+006770         ADD 1 TO MT-CURR-MM
+006780         IF MT-CURR-MM > 12
+006790             MOVE 1 TO MT-CURR-MM
+006800             ADD 1 TO MT-CURR-YYYY
+006810         END-IF
+006820     END-IF.
+006830 0040-EXIT.
+006840     EXIT.
+006850 0042-SET-LEAP-SWITCH.
+006860     MOVE 'N' TO MT-LEAP-SW.
+006870     DIVIDE MT-CURR-YYYY BY 4 GIVING MT-WORK1
+006880         REMAINDER MT-WORK2.
+006890     IF MT-WORK2 = 0
+006900         MOVE 'Y' TO MT-LEAP-SW
+006910         DIVIDE MT-CURR-YYYY BY 100 GIVING MT-WORK1
+006920             REMAINDER MT-WORK2
+006930         IF MT-WORK2 = 0
+006940             MOVE 'N' TO MT-LEAP-SW
+006950             DIVIDE MT-CURR-YYYY BY 400 GIVING MT-WORK1
+006960                 REMAINDER MT-WORK2
+006970             IF MT-WORK2 = 0
+006980                 MOVE 'Y' TO MT-LEAP-SW
+006990             END-IF
+007000         END-IF
+007010     END-IF.
+007020     IF MT-IS-LEAP-YEAR
+007030         MOVE 29 TO MT-DAYS-ENTRY(2)
+007040     ELSE
+007050         MOVE 28 TO MT-DAYS-ENTRY(2)
+007060     END-IF.
+007070 0042-EXIT.
+007080     EXIT.
+007090 0050-RETREAT-DATE.
+007100     SUBTRACT 1 FROM MT-CURR-DD.
+007110     IF MT-CURR-DD = 0
+007120         SUBTRACT 1 FROM MT-CURR-MM
+007130         IF MT-CURR-MM = 0
+007140             MOVE 12 TO MT-CURR-MM
+007150             SUBTRACT 1 FROM MT-CURR-YYYY
+007160         END-IF
+007170         PERFORM 0042-SET-LEAP-SWITCH THRU 0042-EXIT
+007180         MOVE MT-DAYS-ENTRY(MT-CURR-MM) TO MT-CURR-DD
+007190     END-IF.
+007200 0050-EXIT.
+007210     EXIT.
+007220*----------------------------------------------------*
+007230*  0009-WRITE-AUDIT - APPENDS ONE LINE TO MACAUDIT     *
+007240*  FOR EVERY CONVERSION 0001-CONVERT ACTUALLY PERFORMS,*
+007250*  SO END-OF-DAY RECONCILIATION HAS A DURABLE RECORD   *
+007260*  OF WHAT TIME WAS GIVEN OUT FOR EVERY CALL.          *
+007265*  AUDTFIL IS OPENED ONCE BY 1030-OPEN-AUDIT-LOG AND    *
+007266*  CLOSED ONCE BY 0000-MAINLINE, NOT HERE, SO A WORLD-  *
+007267*  BOARD PASS OVER EVERY COUNTRY APPENDS WITHOUT        *
+007268*  REOPENING THE FILE EACH TIME.                        *
+007270*----------------------------------------------------*
+007280 0009-WRITE-AUDIT.
+007290     ACCEPT MT-RUN-DATE FROM DATE YYYYMMDD.
+007300     ACCEPT MT-RUN-TIME FROM TIME.
+007310     MOVE SPACES TO MT-AUDIT-DETAIL.
+007320     MOVE MT-ORIG-ST TO MT-AU-ST.
+007330     MOVE XCH TO MT-AU-XCH.
+007340     MOVE MT-COUNTRY-NAME TO MT-AU-COUNTRY.
+007350     MOVE ST TO MT-AU-RESULT.
+007360     MOVE MT-CURR-DATE TO MT-AU-CAL-DATE.
+007370     MOVE MT-RUN-DATE TO MT-AU-RUN-DATE.
+007380     MOVE MT-RUN-TIME TO MT-AU-RUN-TIME.
+007390     EVALUATE TRUE
+007400         WHEN PS = 1
+007410             MOVE "TOMORROW" TO MT-AU-SHIFT
+007420         WHEN NG = 1
+007430             MOVE "YESTERDAY" TO MT-AU-SHIFT
+007440         WHEN OTHER
+007450             MOVE "SAME DAY" TO MT-AU-SHIFT
+007460     END-EVALUATE.
+007530     MOVE MT-AUDIT-DETAIL TO AU-RECORD.
+007540     WRITE AU-RECORD.
+007560 0009-EXIT.
+007570     EXIT.
